@@ -1,12 +1,609 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIXED-START.
-      *Fixed format comment
->>SOURCE FORMAT IS FREE
+       AUTHOR. D-SHIFT-BATCH-SUPPORT.
+       INSTALLATION. NIGHTLY-BATCH-STREAM.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 01/04/1998  jrh  ORIGINAL - DEMONSTRATES FIXED/FREE SOURCE
+      *                  FORMAT SWITCH MID-STREAM.
+      * 03/11/2003  jrh  ADDED PARM CARD SO RUN-ID, BUSINESS DATE,
+      *                  OPERATOR AND RERUN FLAG NO LONGER NEED A
+      *                  RECOMPILE TO CHANGE.
+      * 03/11/2003  jrh  RUN-LOG AUDIT TRAIL WRITTEN FOR EVERY RUN,
+      *                  RECORDING WHICH STOP RUN PATH FIRED.
+      * 09/22/2004  tlk  RETURN-CODE NOW SET EXPLICITLY ON BOTH EXIT
+      *                  PATHS SO THE NEXT JOB STEP CAN COND ON IT.
+      * 09/22/2004  tlk  RESTART/CHECKPOINT RECORD ADDED SO A RERUN
+      *                  AFTER AN ABEND CAN SKIP COMPLETED STEPS.
+      * 06/02/2005  tlk  BATCH WINDOW CHECK ADDED AHEAD OF ALL OTHER
+      *                  PROCESSING - REJECTS RUNS STARTED DURING THE
+      *                  ONLINE DAY.
+      * 06/02/2005  tlk  HANDSHAKE RECORD DROPPED AT COMPLETION FOR
+      *                  THE NEXT JOB IN THE SCHEDULE TO POLL FOR.
+      * 11/14/2006  smw  PRE-FLIGHT CHECK OF REQUIRED INPUT FILES AND
+      *                  THEIR CONTROL TOTALS ADDED BEFORE STARTUP.
+      * 04/30/2008  smw  STARTUP BANNER NOW WRITTEN TO A REPORT FILE
+      *                  IN PLACE OF THE CONSOLE-ONLY MESSAGE.  RESTART
+      *                  RECORD CARRIES STATUS AND RETURN-CODE SO THE
+      *                  BANNER CAN SHOW THE PRIOR RUN'S OUTCOME.
+      * 08/19/2009  smw  END-OF-RUN RECONCILIATION ADDED - SUBORDINATE
+      *                  STEPS' ACTUAL WORK COUNTS ARE NOW COMPARED
+      *                  AGAINST THE CONTROL TOTALS AND A DISCREPANCY
+      *                  REPORT IS WRITTEN WHEN THEY DO NOT AGREE.
+      * 03/02/2010  smw  RERUN OF AN ALREADY-COMPLETED RUN-ID NOW SKIPS
+      *                  THE PRE-FLIGHT CHECK AND WORK STEPS INSTEAD OF
+      *                  REPROCESSING THE WHOLE NIGHT'S WORK.  ABEND
+      *                  EXIT NOW WRITES ITS OWN RUN-LOG RECORD WITH A
+      *                  FRESH TIMESTAMP SO FAILED RUNS ARE TRACEABLE
+      *                  THE SAME AS COMPLETED ONES.
+      * 07/18/2011  smw  RUN-LOG OPEN AND THE STARTUP BANNER MOVED AHEAD
+      *                  OF THE RERUN-SKIP DECISION SO A SKIPPED RUN
+      *                  STILL GETS BOTH.  PARM CARD IS NOW READ BEFORE
+      *                  THE BATCH WINDOW CHECK SO A WINDOW REJECTION
+      *                  HAS A RUN-ID TO LOG.  REPORT AND HANDSHAKE FILE
+      *                  OPENS NOW CHECK FILE STATUS LIKE EVERY OTHER
+      *                  FILE IN THIS PROGRAM.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO PARMCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FST-WS-PARM-FILE-STATUS.
+
+           SELECT RUN-LOG-FILE ASSIGN TO RUNLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FST-WS-RUN-LOG-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO RESTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FST-RS-RUN-ID
+               FILE STATUS IS FST-WS-RESTART-FILE-STATUS.
+
+           SELECT HANDSHAKE-FILE ASSIGN TO HANDSHAKE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FST-WS-HANDSHAKE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FST-WS-CONTROL-FILE-STATUS.
+
+           SELECT INPUT-FILE-1 ASSIGN TO INFILE1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FST-WS-INFILE1-STATUS.
+
+           SELECT INPUT-FILE-2 ASSIGN TO INFILE2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FST-WS-INFILE2-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FST-WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY PARMCARD.
+
+       FD  RUN-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY RUNLOGRC.
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY RESTREC.
+
+       FD  HANDSHAKE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY HNDSHAKE.
+
+       FD  CONTROL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CTLREC.
+
+       FD  INPUT-FILE-1
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FST-INFILE-1-RECORD             PIC X(80).
+
+       FD  INPUT-FILE-2
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FST-INFILE-2-RECORD             PIC X(80).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY RPTLINE.
+
+       WORKING-STORAGE SECTION.
+       01  FST-WS-FILE-STATUSES.
+           05  FST-WS-PARM-FILE-STATUS     PIC X(02).
+           05  FST-WS-RUN-LOG-STATUS       PIC X(02).
+           05  FST-WS-RESTART-FILE-STATUS  PIC X(02).
+           05  FST-WS-HANDSHAKE-STATUS     PIC X(02).
+           05  FST-WS-CONTROL-FILE-STATUS  PIC X(02).
+           05  FST-WS-INFILE1-STATUS       PIC X(02).
+           05  FST-WS-INFILE2-STATUS       PIC X(02).
+           05  FST-WS-REPORT-STATUS        PIC X(02).
+
+       77  FST-WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+       77  FST-WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+       77  FST-WS-CURRENT-HOUR             PIC 9(02) VALUE ZERO.
+       77  FST-WS-RESTART-FOUND-SW         PIC X(01) VALUE "N".
+       77  FST-WS-RESTART-OPEN-SW          PIC X(01) VALUE "N".
+       77  FST-WS-PARM-LOADED-SW           PIC X(01) VALUE "N".
+       77  FST-WS-EOF-SW                   PIC 9(01) VALUE ZERO.
+       77  FST-WS-EXPECT-COUNT-1           PIC 9(07) VALUE ZERO.
+       77  FST-WS-EXPECT-COUNT-2           PIC 9(07) VALUE ZERO.
+       77  FST-WS-ACTUAL-COUNT-1           PIC 9(07) VALUE ZERO.
+       77  FST-WS-ACTUAL-COUNT-2           PIC 9(07) VALUE ZERO.
+       77  FST-WS-WORK-DONE-1              PIC 9(07) VALUE ZERO.
+       77  FST-WS-WORK-DONE-2              PIC 9(07) VALUE ZERO.
+       77  FST-WS-DISCREPANCY-SW           PIC X(01) VALUE "N".
+           88  FST-WS-DISCREPANCY-FOUND        VALUE "Y".
+       77  FST-WS-STEPS-SKIPPED-SW          PIC X(01) VALUE "N".
+           88  FST-WS-STEPS-SKIPPED            VALUE "Y".
+
+       >>SOURCE FORMAT IS FREE
 *> Now in free format
 PROCEDURE DIVISION.
-    DISPLAY "Free format code"
+*>----------------------------------------------------------------
+*> 0000-MAINLINE - READS THE RUN PARAMETER CARD BEFORE ANY OTHER
+*> PROCESSING SO THE SAME LOAD MODULE SERVES ANY BUSINESS DATE OR
+*> RUN MODE WITHOUT A RECOMPILE.
+*>----------------------------------------------------------------
+0000-MAINLINE.
+    PERFORM 1100-READ-PARM-CARD THRU 1100-EXIT
+    PERFORM 1000-BATCH-WINDOW-CHECK THRU 1000-EXIT
+    PERFORM 1200-OPEN-RESTART-FILE THRU 1200-EXIT
+    PERFORM 1300-READ-RESTART-RECORD THRU 1300-EXIT
+    PERFORM 3000-STARTUP THRU 3000-EXIT
+    IF FST-WS-RESTART-FOUND-SW = "Y"
+    AND FST-RS-LAST-STEP = "0000-MAINLINE"
+    AND FST-PARM-IS-RERUN
+        DISPLAY "FST0130I RUN-ID " FST-PARM-RUN-ID
+            " ALREADY COMPLETE - PROCESSING STEPS SKIPPED"
+        MOVE "Y" TO FST-WS-STEPS-SKIPPED-SW
+    ELSE
+        PERFORM 2000-PREFLIGHT-CHECK THRU 2000-EXIT
+        PERFORM 4000-PROCESS-WORK THRU 4000-EXIT
+        PERFORM 5000-RECONCILE THRU 5000-EXIT
+    END-IF
+    PERFORM 6100-WRITE-RUN-LOG-RECORD THRU 6100-EXIT
+    PERFORM 6110-WRITE-CHECKPOINT THRU 6110-EXIT
+    PERFORM 6120-WRITE-HANDSHAKE THRU 6120-EXIT
+    CLOSE RUN-LOG-FILE
+    CLOSE RESTART-FILE
+    IF FST-WS-DISCREPANCY-FOUND
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
     STOP RUN.
+
+*>----------------------------------------------------------------
+*> 1000-BATCH-WINDOW-CHECK - REJECTS THE RUN IF IT WAS KICKED OFF
+*> DURING THE ONLINE DAY INSTEAD OF THE APPROVED BATCH WINDOW.
+*>----------------------------------------------------------------
+1000-BATCH-WINDOW-CHECK.
+    ACCEPT FST-WS-CURRENT-TIME FROM TIME
+    MOVE FST-WS-CURRENT-TIME(1:2) TO FST-WS-CURRENT-HOUR
+    IF FST-WS-CURRENT-HOUR NOT < 6 AND FST-WS-CURRENT-HOUR NOT > 21
+        DISPLAY "FST0100E BATCH WINDOW VIOLATION - RUN REJECTED"
+        GO TO 9000-ABEND-EXIT
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+1100-READ-PARM-CARD.
+    OPEN INPUT PARM-FILE
+    IF FST-WS-PARM-FILE-STATUS NOT = "00"
+        DISPLAY "FST0110E PARAMETER CARD FILE COULD NOT BE OPENED"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    READ PARM-FILE
+        AT END
+            DISPLAY "FST0111E PARAMETER CARD FILE IS EMPTY"
+            CLOSE PARM-FILE
+            GO TO 9000-ABEND-EXIT
+    END-READ
+    CLOSE PARM-FILE
+    MOVE "Y" TO FST-WS-PARM-LOADED-SW.
+1100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 1200-OPEN-RESTART-FILE - OPENS THE CHECKPOINT/RESTART FILE,
+*> CREATING IT ON THE VERY FIRST RUN.
+*>----------------------------------------------------------------
+1200-OPEN-RESTART-FILE.
+    OPEN I-O RESTART-FILE
+    IF FST-WS-RESTART-FILE-STATUS = "35"
+        OPEN OUTPUT RESTART-FILE
+        CLOSE RESTART-FILE
+        OPEN I-O RESTART-FILE
+    END-IF
+    IF FST-WS-RESTART-FILE-STATUS NOT = "00"
+        DISPLAY "FST0127E RESTART FILE COULD NOT BE OPENED"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    MOVE "Y" TO FST-WS-RESTART-OPEN-SW.
+1200-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 1300-READ-RESTART-RECORD - LOOKS UP THIS RUN-ID'S CHECKPOINT SO
+*> A RERUN AFTER AN ABEND CAN SEE WHAT WAS ALREADY COMPLETED.
+*>----------------------------------------------------------------
+1300-READ-RESTART-RECORD.
+    MOVE FST-PARM-RUN-ID TO FST-RS-RUN-ID
+    READ RESTART-FILE
+        INVALID KEY
+            MOVE SPACES TO FST-RS-LAST-STEP
+            MOVE "N" TO FST-WS-RESTART-FOUND-SW
+        NOT INVALID KEY
+            MOVE "Y" TO FST-WS-RESTART-FOUND-SW
+    END-READ.
+1300-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 2000-PREFLIGHT-CHECK - CONFIRMS THE INPUT FILES THIS RUN DEPENDS
+*> ON EXIST, ARE NON-EMPTY, AND MATCH THEIR CONTROL TOTALS.
+*>----------------------------------------------------------------
+2000-PREFLIGHT-CHECK.
+    PERFORM 2100-LOAD-CONTROL-TOTALS THRU 2100-EXIT
+    PERFORM 2200-VERIFY-INPUT-FILE-1 THRU 2200-EXIT
+    PERFORM 2300-VERIFY-INPUT-FILE-2 THRU 2300-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-LOAD-CONTROL-TOTALS.
+    OPEN INPUT CONTROL-FILE
+    IF FST-WS-CONTROL-FILE-STATUS NOT = "00"
+        DISPLAY "FST0120E CONTROL TOTAL FILE COULD NOT BE OPENED"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    MOVE 0 TO FST-WS-EOF-SW
+    PERFORM 2110-LOAD-CONTROL-RECORD THRU 2110-EXIT
+        UNTIL FST-WS-EOF-SW = 1
+    CLOSE CONTROL-FILE.
+2100-EXIT.
+    EXIT.
+
+2110-LOAD-CONTROL-RECORD.
+    READ CONTROL-FILE
+        AT END
+            MOVE 1 TO FST-WS-EOF-SW
+        NOT AT END
+            IF FST-CT-FILE-ID = "INFILE1 "
+                MOVE FST-CT-EXPECT-COUNT TO FST-WS-EXPECT-COUNT-1
+            END-IF
+            IF FST-CT-FILE-ID = "INFILE2 "
+                MOVE FST-CT-EXPECT-COUNT TO FST-WS-EXPECT-COUNT-2
+            END-IF
+    END-READ.
+2110-EXIT.
+    EXIT.
+
+2200-VERIFY-INPUT-FILE-1.
+    OPEN INPUT INPUT-FILE-1
+    IF FST-WS-INFILE1-STATUS NOT = "00"
+        DISPLAY "FST0121E REQUIRED INPUT FILE INFILE1 NOT FOUND"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    MOVE 0 TO FST-WS-EOF-SW
+    MOVE 0 TO FST-WS-ACTUAL-COUNT-1
+    PERFORM 2210-COUNT-INPUT-FILE-1 THRU 2210-EXIT
+        UNTIL FST-WS-EOF-SW = 1
+    CLOSE INPUT-FILE-1
+    IF FST-WS-ACTUAL-COUNT-1 = 0
+        DISPLAY "FST0122E REQUIRED INPUT FILE INFILE1 IS EMPTY"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    IF FST-WS-EXPECT-COUNT-1 > 0
+    AND FST-WS-ACTUAL-COUNT-1 NOT = FST-WS-EXPECT-COUNT-1
+        DISPLAY "FST0123E INFILE1 CONTROL TOTAL MISMATCH"
+        GO TO 9000-ABEND-EXIT
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+2210-COUNT-INPUT-FILE-1.
+    READ INPUT-FILE-1
+        AT END
+            MOVE 1 TO FST-WS-EOF-SW
+        NOT AT END
+            ADD 1 TO FST-WS-ACTUAL-COUNT-1
+    END-READ.
+2210-EXIT.
+    EXIT.
+
+2300-VERIFY-INPUT-FILE-2.
+    OPEN INPUT INPUT-FILE-2
+    IF FST-WS-INFILE2-STATUS NOT = "00"
+        DISPLAY "FST0124E REQUIRED INPUT FILE INFILE2 NOT FOUND"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    MOVE 0 TO FST-WS-EOF-SW
+    MOVE 0 TO FST-WS-ACTUAL-COUNT-2
+    PERFORM 2310-COUNT-INPUT-FILE-2 THRU 2310-EXIT
+        UNTIL FST-WS-EOF-SW = 1
+    CLOSE INPUT-FILE-2
+    IF FST-WS-ACTUAL-COUNT-2 = 0
+        DISPLAY "FST0125E REQUIRED INPUT FILE INFILE2 IS EMPTY"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    IF FST-WS-EXPECT-COUNT-2 > 0
+    AND FST-WS-ACTUAL-COUNT-2 NOT = FST-WS-EXPECT-COUNT-2
+        DISPLAY "FST0126E INFILE2 CONTROL TOTAL MISMATCH"
+        GO TO 9000-ABEND-EXIT
+    END-IF.
+2300-EXIT.
+    EXIT.
+
+2310-COUNT-INPUT-FILE-2.
+    READ INPUT-FILE-2
+        AT END
+            MOVE 1 TO FST-WS-EOF-SW
+        NOT AT END
+            ADD 1 TO FST-WS-ACTUAL-COUNT-2
+    END-READ.
+2310-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 3000-STARTUP - OPENS THE RUN-LOG AND ISSUES THE STARTUP MESSAGE.
+*>----------------------------------------------------------------
+3000-STARTUP.
+    OPEN EXTEND RUN-LOG-FILE
+    IF FST-WS-RUN-LOG-STATUS = "35"
+        OPEN OUTPUT RUN-LOG-FILE
+    END-IF
+    IF FST-WS-RUN-LOG-STATUS NOT = "00"
+        DISPLAY "FST0112E RUN LOG FILE COULD NOT BE OPENED"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    PERFORM 3100-WRITE-BANNER-REPORT THRU 3100-EXIT.
+3000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 3100-WRITE-BANNER-REPORT - WRITES THE STARTUP BANNER TO THE
+*> REPORT FILE IN PLACE OF THE OLD CONSOLE-ONLY MESSAGE, SHOWING
+*> THE PRIOR RUN'S COMPLETION STATUS WHEN ONE WAS FOUND.
+*>----------------------------------------------------------------
+3100-WRITE-BANNER-REPORT.
+    OPEN OUTPUT REPORT-FILE
+    IF FST-WS-REPORT-STATUS NOT = "00"
+        DISPLAY "FST0140E REPORT FILE COULD NOT BE OPENED"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    INITIALIZE FST-BANNER-LINE
+    MOVE "FIXED-START" TO FST-BN-JOB-NAME
+    MOVE FST-PARM-RUN-ID TO FST-BN-RUN-ID
+    MOVE FST-PARM-BUS-DATE TO FST-BN-BUS-DATE
+    MOVE FST-PARM-OPERATOR-ID TO FST-BN-OPERATOR-ID
+    IF FST-WS-RESTART-FOUND-SW = "Y"
+        MOVE FST-RS-STATUS TO FST-BN-PRIOR-STATUS
+    ELSE
+        MOVE "FIRSTRUN" TO FST-BN-PRIOR-STATUS
+    END-IF
+    WRITE FST-BANNER-LINE
+    CLOSE REPORT-FILE.
+3100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 4000-PROCESS-WORK - THE SUBORDINATE WORK STEPS.  EACH INPUT FILE
+*> IS PROCESSED IN TURN AND THE NUMBER OF RECORDS ACTUALLY WORKED
+*> IS TALLIED FOR THE END-OF-RUN RECONCILIATION.
+*>----------------------------------------------------------------
+4000-PROCESS-WORK.
+    PERFORM 4100-PROCESS-INPUT-FILE-1 THRU 4100-EXIT
+    PERFORM 4200-PROCESS-INPUT-FILE-2 THRU 4200-EXIT.
+4000-EXIT.
+    EXIT.
+
+4100-PROCESS-INPUT-FILE-1.
+    MOVE 0 TO FST-WS-EOF-SW
+    MOVE 0 TO FST-WS-WORK-DONE-1
+    OPEN INPUT INPUT-FILE-1
+    PERFORM 4110-WORK-INPUT-FILE-1 THRU 4110-EXIT
+        UNTIL FST-WS-EOF-SW = 1
+    CLOSE INPUT-FILE-1.
+4100-EXIT.
+    EXIT.
+
+4110-WORK-INPUT-FILE-1.
+    READ INPUT-FILE-1
+        AT END
+            MOVE 1 TO FST-WS-EOF-SW
+        NOT AT END
+            ADD 1 TO FST-WS-WORK-DONE-1
+    END-READ.
+4110-EXIT.
+    EXIT.
+
+4200-PROCESS-INPUT-FILE-2.
+    MOVE 0 TO FST-WS-EOF-SW
+    MOVE 0 TO FST-WS-WORK-DONE-2
+    OPEN INPUT INPUT-FILE-2
+    PERFORM 4210-WORK-INPUT-FILE-2 THRU 4210-EXIT
+        UNTIL FST-WS-EOF-SW = 1
+    CLOSE INPUT-FILE-2.
+4200-EXIT.
+    EXIT.
+
+4210-WORK-INPUT-FILE-2.
+    READ INPUT-FILE-2
+        AT END
+            MOVE 1 TO FST-WS-EOF-SW
+        NOT AT END
+            ADD 1 TO FST-WS-WORK-DONE-2
+    END-READ.
+4210-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 5000-RECONCILE - COMPARES EACH SUBORDINATE STEP'S ACTUAL WORK
+*> COUNT AGAINST ITS EXPECTED CONTROL TOTAL AND WRITES A
+*> DISCREPANCY LINE TO THE REPORT FILE FOR ANY THAT DO NOT AGREE.
+*>----------------------------------------------------------------
+5000-RECONCILE.
+    IF FST-WS-EXPECT-COUNT-1 > 0
+    AND FST-WS-EXPECT-COUNT-1 NOT = FST-WS-WORK-DONE-1
+        MOVE "INFILE1 " TO FST-RC-FILE-ID
+        MOVE FST-WS-EXPECT-COUNT-1 TO FST-RC-EXPECT-COUNT
+        MOVE FST-WS-WORK-DONE-1 TO FST-RC-ACTUAL-COUNT
+        PERFORM 5100-WRITE-DISCREPANCY-LINE THRU 5100-EXIT
+    END-IF
+    IF FST-WS-EXPECT-COUNT-2 > 0
+    AND FST-WS-EXPECT-COUNT-2 NOT = FST-WS-WORK-DONE-2
+        MOVE "INFILE2 " TO FST-RC-FILE-ID
+        MOVE FST-WS-EXPECT-COUNT-2 TO FST-RC-EXPECT-COUNT
+        MOVE FST-WS-WORK-DONE-2 TO FST-RC-ACTUAL-COUNT
+        PERFORM 5100-WRITE-DISCREPANCY-LINE THRU 5100-EXIT
+    END-IF.
+5000-EXIT.
+    EXIT.
+
+5100-WRITE-DISCREPANCY-LINE.
+    OPEN EXTEND REPORT-FILE
+    WRITE FST-RECON-LINE
+    CLOSE REPORT-FILE
+    MOVE "Y" TO FST-WS-DISCREPANCY-SW.
+5100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 6100-WRITE-RUN-LOG-RECORD - RECORDS WHICH STOP RUN PATH FIRED.
+*>----------------------------------------------------------------
+6100-WRITE-RUN-LOG-RECORD.
+    ACCEPT FST-WS-CURRENT-DATE FROM DATE
+    ACCEPT FST-WS-CURRENT-TIME FROM TIME
+    MOVE FST-PARM-RUN-ID TO FST-RL-RUN-ID
+    STRING FST-WS-CURRENT-DATE FST-WS-CURRENT-TIME
+        DELIMITED BY SIZE INTO FST-RL-TIMESTAMP
+    SET FST-RL-FREE-FORMAT-EXIT TO TRUE
+    IF FST-WS-DISCREPANCY-FOUND
+        MOVE "RECONBRK" TO FST-RL-CONDITION
+        MOVE 8 TO FST-RL-RETURN-CODE
+    ELSE
+        IF FST-WS-STEPS-SKIPPED
+            MOVE "RERUNSKP" TO FST-RL-CONDITION
+        ELSE
+            MOVE "NORMAL" TO FST-RL-CONDITION
+        END-IF
+        MOVE 0 TO FST-RL-RETURN-CODE
+    END-IF
+    WRITE FST-RUN-LOG-RECORD.
+6100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 6110-WRITE-CHECKPOINT - RECORDS THE LAST STEP COMPLETED SO A
+*> RERUN AFTER AN ABEND DOES NOT REDO THIS WORK.
+*>----------------------------------------------------------------
+6110-WRITE-CHECKPOINT.
+    MOVE FST-PARM-RUN-ID TO FST-RS-RUN-ID
+    MOVE "0000-MAINLINE" TO FST-RS-LAST-STEP
+    STRING FST-WS-CURRENT-DATE FST-WS-CURRENT-TIME
+        DELIMITED BY SIZE INTO FST-RS-TIMESTAMP
+    SET FST-RS-COMPLETE TO TRUE
+    IF FST-WS-DISCREPANCY-FOUND
+        MOVE 8 TO FST-RS-RETURN-CODE
+    ELSE
+        MOVE 0 TO FST-RS-RETURN-CODE
+    END-IF
+    IF FST-WS-RESTART-FOUND-SW = "Y"
+        REWRITE FST-RESTART-RECORD
+    ELSE
+        WRITE FST-RESTART-RECORD
+        MOVE "Y" TO FST-WS-RESTART-FOUND-SW
+    END-IF.
+6110-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------
+*> 6120-WRITE-HANDSHAKE - DROPS THE COMPLETION RECORD THE NEXT JOB
+*> IN THE SCHEDULE POLLS FOR BEFORE STARTING ITS OWN STEP.
+*>----------------------------------------------------------------
+6120-WRITE-HANDSHAKE.
+    OPEN OUTPUT HANDSHAKE-FILE
+    IF FST-WS-HANDSHAKE-STATUS NOT = "00"
+        DISPLAY "FST0141E HANDSHAKE FILE COULD NOT BE OPENED"
+        GO TO 9000-ABEND-EXIT
+    END-IF
+    MOVE FST-PARM-RUN-ID TO FST-HS-RUN-ID
+    MOVE FST-PARM-BUS-DATE TO FST-HS-BUS-DATE
+    SET FST-HS-COMPLETE TO TRUE
+    WRITE FST-HANDSHAKE-RECORD
+    CLOSE HANDSHAKE-FILE.
+6120-EXIT.
+    EXIT.
+
 >>SOURCE FORMAT IS FIXED
-       DISPLAY "Back to fixed".
+      *----------------------------------------------------------------
+      * 9000-ABEND-EXIT - THE FIXED-FORMAT RE-ENTRY PATH.  UNDER
+      * NORMAL OPERATION CONTROL NEVER REACHES HERE - THE PROGRAM
+      * COMPLETES AND STOPS FROM 0000-MAINLINE ABOVE.  REACHING
+      * "BACK TO FIXED" MEANS THE RUN IS BEING FAILED WITH A NONZERO
+      * RETURN-CODE.
+      *----------------------------------------------------------------
+       9000-ABEND-EXIT.
+           MOVE 16 TO RETURN-CODE
+           ACCEPT FST-WS-CURRENT-DATE FROM DATE
+           ACCEPT FST-WS-CURRENT-TIME FROM TIME
+           OPEN EXTEND RUN-LOG-FILE
+           IF FST-WS-RUN-LOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           IF FST-WS-RUN-LOG-STATUS NOT = "00"
+               DISPLAY "FST0112E RUN LOG FILE COULD NOT BE OPENED"
+           ELSE
+               MOVE FST-PARM-RUN-ID TO FST-RL-RUN-ID
+               STRING FST-WS-CURRENT-DATE FST-WS-CURRENT-TIME
+                   DELIMITED BY SIZE INTO FST-RL-TIMESTAMP
+               SET FST-RL-FIXED-FORMAT-EXIT TO TRUE
+               MOVE "ABEND" TO FST-RL-CONDITION
+               MOVE 16 TO FST-RL-RETURN-CODE
+               WRITE FST-RUN-LOG-RECORD
+               CLOSE RUN-LOG-FILE
+           END-IF
+           IF FST-WS-RESTART-OPEN-SW = "Y"
+               MOVE FST-PARM-RUN-ID TO FST-RS-RUN-ID
+               MOVE "9000-ABEND-EXIT" TO FST-RS-LAST-STEP
+               STRING FST-WS-CURRENT-DATE FST-WS-CURRENT-TIME
+                   DELIMITED BY SIZE INTO FST-RS-TIMESTAMP
+               SET FST-RS-FAILED TO TRUE
+               MOVE 16 TO FST-RS-RETURN-CODE
+               IF FST-WS-RESTART-FOUND-SW = "Y"
+                   REWRITE FST-RESTART-RECORD
+               ELSE
+                   WRITE FST-RESTART-RECORD
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF
+           IF FST-WS-PARM-LOADED-SW = "Y"
+               OPEN OUTPUT HANDSHAKE-FILE
+               IF FST-WS-HANDSHAKE-STATUS NOT = "00"
+                   DISPLAY "FST0142E HANDSHAKE FILE COULD NOT BE OPENED"
+               ELSE
+                   MOVE FST-PARM-RUN-ID TO FST-HS-RUN-ID
+                   MOVE FST-PARM-BUS-DATE TO FST-HS-BUS-DATE
+                   SET FST-HS-FAILED TO TRUE
+                   WRITE FST-HANDSHAKE-RECORD
+                   CLOSE HANDSHAKE-FILE
+               END-IF
+           END-IF
+           DISPLAY "Back to fixed".
       *Fixed comment again
-       STOP RUN.
+           STOP RUN.
