@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * RUNLOGRC - RUN-LOG AUDIT TRAIL RECORD
+      * ONE RECORD WRITTEN PER EXECUTION OF FIXED-START, IDENTIFYING
+      * WHICH STOP RUN PATH WAS TAKEN AND THE FINAL CONDITION.
+      *----------------------------------------------------------------
+       01  FST-RUN-LOG-RECORD.
+           05  FST-RL-RUN-ID               PIC X(08).
+           05  FST-RL-TIMESTAMP            PIC X(16).
+           05  FST-RL-EXIT-PATH            PIC X(01).
+               88  FST-RL-FREE-FORMAT-EXIT     VALUE "F".
+               88  FST-RL-FIXED-FORMAT-EXIT    VALUE "X".
+           05  FST-RL-CONDITION            PIC X(08).
+           05  FST-RL-RETURN-CODE          PIC 9(04).
+           05  FILLER                      PIC X(43).
