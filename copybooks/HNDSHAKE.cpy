@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * HNDSHAKE - INTER-JOB HANDSHAKE RECORD
+      * ONE RECORD DROPPED AT COMPLETION OF FIXED-START FOR THE NEXT
+      * JOB IN THE SCHEDULE TO POLL FOR BEFORE IT STARTS ITS OWN STEP.
+      *----------------------------------------------------------------
+       01  FST-HANDSHAKE-RECORD.
+           05  FST-HS-RUN-ID               PIC X(08).
+           05  FST-HS-BUS-DATE             PIC X(08).
+           05  FST-HS-STATUS               PIC X(08).
+               88  FST-HS-COMPLETE             VALUE "COMPLETE".
+               88  FST-HS-FAILED               VALUE "FAILED  ".
+           05  FILLER                      PIC X(56).
