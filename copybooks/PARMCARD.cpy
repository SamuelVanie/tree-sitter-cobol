@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * PARMCARD - RUN PARAMETER CARD LAYOUT
+      * ONE CARD IMAGE PER EXECUTION - RUN-ID, BUSINESS DATE, THE
+      * OPERATOR ID THAT SUBMITTED THE RUN, AND A RERUN FLAG SO THE
+      * SAME LOAD MODULE CAN BE POINTED AT DIFFERENT DATES AND RUN
+      * MODES WITHOUT A RECOMPILE.
+      *----------------------------------------------------------------
+       01  FST-PARM-CARD.
+           05  FST-PARM-RUN-ID             PIC X(08).
+           05  FST-PARM-BUS-DATE           PIC X(08).
+           05  FST-PARM-OPERATOR-ID        PIC X(08).
+           05  FST-PARM-RERUN-FLAG         PIC X(01).
+               88  FST-PARM-IS-RERUN           VALUE "Y".
+               88  FST-PARM-IS-NOT-RERUN       VALUE "N".
+           05  FILLER                      PIC X(55).
