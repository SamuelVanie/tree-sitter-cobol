@@ -0,0 +1,44 @@
+      *----------------------------------------------------------------
+      * RPTLINE - FIXED-START JOB REPORT LINES
+      * TWO LAYOUTS SHARE THIS FILE: THE STARTUP BANNER, WRITTEN ONCE
+      * PER RUN IN PLACE OF THE OLD CONSOLE-ONLY STARTUP MESSAGE, AND
+      * THE END-OF-RUN RECONCILIATION LINE, WRITTEN ONLY WHEN A
+      * SUBORDINATE STEP'S ACTUAL WORK COUNT DOES NOT MATCH ITS
+      * EXPECTED CONTROL TOTAL.
+      *----------------------------------------------------------------
+       01  FST-BANNER-LINE.
+           05  FST-BN-JOB-LABEL            PIC X(08) VALUE "JOB NAME".
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-BN-JOB-NAME             PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-BN-RUNID-LABEL          PIC X(06) VALUE "RUN ID".
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-BN-RUN-ID               PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-BN-DATE-LABEL           PIC X(04) VALUE "DATE".
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-BN-BUS-DATE             PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-BN-OPER-LABEL           PIC X(04) VALUE "OPER".
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-BN-OPERATOR-ID          PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-BN-PRIOR-LABEL          PIC X(05) VALUE "PRIOR".
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-BN-PRIOR-STATUS         PIC X(08).
+           05  FILLER                      PIC X(04).
+
+       01  FST-RECON-LINE.
+           05  FST-RC-LABEL                PIC X(13) VALUE
+               "RECON FILE-ID".
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-RC-FILE-ID              PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-RC-EXPECT-LABEL         PIC X(08) VALUE "EXPECTED".
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-RC-EXPECT-COUNT         PIC 9(07).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-RC-ACTUAL-LABEL         PIC X(06) VALUE "ACTUAL".
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FST-RC-ACTUAL-COUNT         PIC 9(07).
+           05  FILLER                      PIC X(26).
