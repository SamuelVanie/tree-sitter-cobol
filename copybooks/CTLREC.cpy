@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * CTLREC - CONTROL TOTAL RECORD
+      * ONE RECORD PER REQUIRED INPUT FILE, CARRYING THE EXPECTED
+      * RECORD COUNT USED BY THE PRE-FLIGHT RECONCILIATION CHECK.
+      *----------------------------------------------------------------
+       01  FST-CONTROL-RECORD.
+           05  FST-CT-FILE-ID              PIC X(08).
+           05  FST-CT-EXPECT-COUNT         PIC 9(07).
+           05  FILLER                      PIC X(65).
