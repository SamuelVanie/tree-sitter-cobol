@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * RESTREC - RESTART / CHECKPOINT RECORD
+      * KEYED BY RUN-ID.  WRITTEN BEFORE EACH STOP RUN SO A RERUN CAN
+      * SKIP STEPS ALREADY MARKED COMPLETE.
+      *----------------------------------------------------------------
+       01  FST-RESTART-RECORD.
+           05  FST-RS-RUN-ID               PIC X(08).
+           05  FST-RS-LAST-STEP            PIC X(20).
+           05  FST-RS-TIMESTAMP            PIC X(16).
+           05  FST-RS-STATUS               PIC X(08).
+               88  FST-RS-COMPLETE             VALUE "COMPLETE".
+               88  FST-RS-FAILED               VALUE "FAILED  ".
+           05  FST-RS-RETURN-CODE          PIC 9(04).
+           05  FILLER                      PIC X(24).
