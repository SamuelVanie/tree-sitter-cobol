@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FST-STATUS-INQ.
+       AUTHOR. D-SHIFT-BATCH-SUPPORT.
+       INSTALLATION. NIGHTLY-BATCH-STREAM.
+       DATE-WRITTEN. 04/30/2008.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 04/30/2008  smw  ORIGINAL - HELP DESK INQUIRY AGAINST THE
+      *                  FIXED-START RESTART/LAST-RUN-STATUS FILE.
+      *                  NO CICS REGION IN THIS SUITE, SO THIS RUNS
+      *                  AS A SHORT-LIVED FOREGROUND QUERY THAT PROMPTS
+      *                  FOR A RUN-ID AND DISPLAYS THE ANSWER - THE
+      *                  GREEN-SCREEN EQUIVALENT UNTIL ONE IS BUILT.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-FILE ASSIGN TO RESTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FST-RS-RUN-ID
+               FILE STATUS IS FST-WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY RESTREC.
+
+       WORKING-STORAGE SECTION.
+       77  FST-WS-RESTART-FILE-STATUS      PIC X(02).
+       77  FST-WS-INQUIRY-RUN-ID           PIC X(08).
+       77  FST-WS-MORE-INQUIRIES-SW        PIC X(01) VALUE "Y".
+           88  FST-WS-MORE-INQUIRIES           VALUE "Y".
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - PROMPTS FOR A RUN-ID AND DISPLAYS FIXED-START'S
+      * LAST RECORDED STATUS FOR IT UNTIL THE OPERATOR KEYS "END".
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           OPEN INPUT RESTART-FILE
+           IF FST-WS-RESTART-FILE-STATUS NOT = "00"
+               DISPLAY "FST0200E RESTART/STATUS FILE NOT AVAILABLE"
+               MOVE 16 TO RETURN-CODE
+               GO TO 0000-EXIT
+           END-IF
+           PERFORM 1000-INQUIRE-LOOP THRU 1000-EXIT
+               UNTIL FST-WS-MORE-INQUIRIES-SW NOT = "Y"
+           CLOSE RESTART-FILE
+           MOVE 0 TO RETURN-CODE.
+       0000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INQUIRE-LOOP - PROMPTS FOR ONE RUN-ID AND SHOWS ITS
+      * STATUS, OR ENDS THE SESSION WHEN THE OPERATOR KEYS "END".
+      *----------------------------------------------------------------
+       1000-INQUIRE-LOOP.
+           DISPLAY "ENTER RUN-ID TO INQUIRE (END TO QUIT): "
+               WITH NO ADVANCING
+           ACCEPT FST-WS-INQUIRY-RUN-ID
+           IF FST-WS-INQUIRY-RUN-ID = "END     "
+               MOVE "N" TO FST-WS-MORE-INQUIRIES-SW
+           ELSE
+               PERFORM 1100-SHOW-STATUS THRU 1100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-SHOW-STATUS - LOOKS UP THE RUN-ID KEYED AND DISPLAYS THE
+      * LAST STEP COMPLETED, STATUS AND RETURN CODE FIXED-START LEFT
+      * BEHIND FOR IT.
+      *----------------------------------------------------------------
+       1100-SHOW-STATUS.
+           MOVE FST-WS-INQUIRY-RUN-ID TO FST-RS-RUN-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   DISPLAY "NO STATUS ON FILE FOR RUN-ID "
+                       FST-WS-INQUIRY-RUN-ID
+               NOT INVALID KEY
+                   DISPLAY "RUN-ID..........: " FST-RS-RUN-ID
+                   DISPLAY "LAST STEP.......: " FST-RS-LAST-STEP
+                   DISPLAY "STATUS..........: " FST-RS-STATUS
+                   DISPLAY "RETURN CODE.....: " FST-RS-RETURN-CODE
+                   DISPLAY "AS OF...........: " FST-RS-TIMESTAMP
+           END-READ.
+       1100-EXIT.
+           EXIT.
